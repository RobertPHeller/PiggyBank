@@ -44,11 +44,15 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-      SELECT Accounts ASSIGN TO 'Accounts.dat' 
-        ORGANISATION IS RECORD BINARY SEQUENTIAL
+      SELECT Accounts ASSIGN TO 'Accounts.dat'
+        ORGANISATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AccountNumber OF Account-Struct
         FILE STATUS IS AccountsStatus.
       SELECT Report-File ASSIGN TO '/tmp/accreport.txt'
                         LINE SEQUENTIAL.
+      SELECT CSV-File ASSIGN TO '/tmp/accreport.csv'
+                        LINE SEQUENTIAL.
       SELECT Sort-File ASSIGN TO DISK.
 DATA DIVISION.
   FILE SECTION.
@@ -56,14 +60,16 @@ DATA DIVISION.
                                Record BY Account-Struct.
     FD Report-File
         REPORT IS Account-Report.
+    FD CSV-File.
+    01 CSV-Record PICTURE IS X(80).
     SD SORT-FILE.
     01 SORT-REC.
         02 F-AccountName PICTURE IS X(16).
         02 F-AccountPennies PICTURE IS S9(8).
         02 F-AccountNumber PICTURE IS 99.
+        02 F-AccountStatus PICTURE IS X(06).
   WORKING-STORAGE SECTION.
     01 TodaysDate          PIC 9(8).
-    01 AccountNumber       PIC 99.
     01 Flags.
         02 F-EOF   PIC X(1).
     01 One-Const   PIC 9 VALUE 1.
@@ -71,6 +77,7 @@ DATA DIVISION.
         02 Account-Count PIC 99.
         02 Total-Bank-Balance      BINARY-LONG.
     01 AccountsStatus PIC XX.
+    01 CSV-Balance-Edit PICTURE IS -(7)9.
   REPORT SECTION.
     RD Account-Report
         CONTROLS ARE FINAL
@@ -88,16 +95,19 @@ DATA DIVISION.
             10 COL 1 VALUE 'Account Name'.
             10 COL 18 VALUE 'A#'.
             10 COL 22 VALUE 'Balance'.
+            10 COL 38 VALUE 'Status'.
         05 LINE NUMBER PLUS 1.
             10 COL 1 VALUE '================'.
             10 COL 18 VALUE '=='.
             10 COL 22 VALUE '============'.
-        
+            10 COL 38 VALUE '======'.
+
     01 Detail-Line TYPE IS DETAIL.
         05 LINE NUMBER PLUS 1.
             10 COL 1 SOURCE F-AccountName PIC X(16).
             10 COL 18 SOURCE F-AccountNumber PIC 99.
             10 COL 22 SOURCE F-AccountPennies PIC ZZ,ZZZ,ZZ9DB.
+            10 COL 38 SOURCE F-AccountStatus PIC X(06).
 
     01 End-Overall TYPE IS CONTROL FOOTING FINAL.
         05 LINE NUMBER PLUS 1.
@@ -118,23 +128,29 @@ PROCEDURE DIVISION.
 
   100-Pre-Process-Data SECTION.
   1. OPEN INPUT Accounts
-     MOVE 0 TO AccountNumber
      PERFORM FOREVER
        READ Accounts
        AT END
             EXIT PERFORM
        END-READ
-       MOVE AccountNumber TO F-AccountNumber
+       MOVE AccountNumber IN Account-Struct TO F-AccountNumber
        MOVE AccountName TO F-AccountName
        MOVE AccountPennies TO F-AccountPennies
+       IF Account-Closed
+         MOVE 'CLOSED' TO F-AccountStatus
+       ELSE
+         MOVE 'OPEN' TO F-AccountStatus
+       END-IF
        RELEASE SORT-REC
-       ADD 1 TO AccountNumber
      END-PERFORM
      CLOSE Accounts
      .
   200-Generate-Report SECTION.
   1. INITIALIZE Flags  Grand-Totals
      OPEN OUTPUT Report-File
+     OPEN OUTPUT CSV-File
+     MOVE 'Account Name,Account Number,Balance,Status' TO CSV-Record
+     WRITE CSV-Record
      INITIATE Account-Report
      RETURN SORT-FILE
      AT END
@@ -142,6 +158,16 @@ PROCEDURE DIVISION.
      END-RETURN
      PERFORM UNTIL F-EOF = 'Y'
        GENERATE Detail-Line
+       MOVE F-AccountPennies TO CSV-Balance-Edit
+       STRING FUNCTION TRIM(F-AccountName) DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              F-AccountNumber              DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              FUNCTION TRIM(CSV-Balance-Edit) DELIMITED BY SIZE
+              ","                          DELIMITED BY SIZE
+              FUNCTION TRIM(F-AccountStatus)  DELIMITED BY SIZE
+           INTO CSV-Record
+       WRITE CSV-Record
        ADD 1 TO Account-Count
        ADD F-AccountPennies TO Total-Bank-Balance
        RETURN SORT-FILE
@@ -151,6 +177,7 @@ PROCEDURE DIVISION.
      END-PERFORM
      TERMINATE Account-Report
      CLOSE Report-File
+     CLOSE CSV-File
      CALL "SYSTEM" USING "a2ps -q -1 -B --borders=no --underlay=test --landscape --lines-per-page=66 --chars-per-line=132 --prolog=greenbar -o - /tmp/accreport.txt|ps2pdf - accreport.pdf"
      .
 END PROGRAM AccountReport.

@@ -0,0 +1,170 @@
+*> -*- cobol -*- ************************************************************
+*>
+*>  System        :
+*>  Module        :
+*>  Object Name   : $RCSfile$
+*>  Revision      : $Revision$
+*>  Date          : $Date$
+*>  Author        : $Author$
+*>  Created By    : Robert Heller
+*>  Created       : Sun Aug 9 09:00:00 2026
+*>  Last Modified : <260809.0900>
+*>
+*>  Description
+*>
+*>  Notes
+*>
+*>  History
+*>
+*>***************************************************************************
+*>
+*>    Copyright (C) 2024  Robert Heller D/B/A Deepwoods Software
+*>			51 Locke Hill Road
+*>			Wendell, MA 01379-9728
+*>
+*>    This program is free software; you can redistribute it and/or modify
+*>    it under the terms of the GNU General Public License as published by
+*>    the Free Software Foundation; either version 2 of the License, or
+*>    (at your option) any later version.
+*>
+*>    This program is distributed in the hope that it will be useful,
+*>    but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>    MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>    GNU General Public License for more details.
+*>
+*>    You should have received a copy of the GNU General Public License
+*>    along with this program; if not, write to the Free Software
+*>    Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+*>
+*>
+*>
+*>***************************************************************************
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. CloseTransactions.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      SELECT Accounts ASSIGN TO 'Accounts.dat'
+        ORGANISATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AccountNumber OF Account-Struct
+        FILE STATUS IS AccountsStatus.
+      SELECT Transactions ASSIGN TO 'Transactions.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS TransactionsStatus.
+      SELECT Archive ASSIGN TO 'TransactionsArchive.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS ArchiveStatus.
+      SELECT ClosingCheckpoint ASSIGN TO 'ClosingCheckpoint.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+DATA DIVISION.
+  FILE SECTION.
+    COPY "AccountFileData.cbi" REPLACING ACC BY Accounts
+                               Record BY Account-Struct.
+    COPY "TransactionFileData.cbi" REPLACING TRANS BY Transactions
+                                             Record BY Transaction-Struct.
+    COPY "TransactionFileData.cbi" REPLACING TRANS BY Archive
+                                             Record BY Archive-Struct.
+    COPY "ClosingCheckpointData.cbi" REPLACING CKPT BY ClosingCheckpoint
+                                             Record BY Checkpoint-Record.
+  WORKING-STORAGE SECTION.
+    01 AccountsStatus   PICTURE IS XX.
+    01 TransactionsStatus PICTURE IS XX.
+    01 ArchiveStatus    PICTURE IS XX.
+    01 CheckpointStatus PICTURE IS XX.
+    01 TodaysDate PICTURE IS 9(8).
+    01 Account-Record.
+       02 AccountNumber PICTURE IS 9(2) VALUE 0.
+       02 AccountName PICTURE IS X(16) VALUE SPACES.
+       02 AccountPennies PICTURE IS S9(8) VALUE 0.
+       02 AccountStatus PICTURE IS X(01) VALUE "O".
+          88 Account-Open VALUE "O".
+          88 Account-Closed VALUE "C".
+       02 AccountPIN PICTURE IS X(04) VALUE SPACES.
+*>***************************************************************************
+*> The TransactionID of the last journal entry archived by this run --
+*> stamped onto every closing-checkpoint record as the point the journal
+*> was cut off at.
+*>***************************************************************************
+    01 Last-Archived-TransactionID PICTURE IS X(32) VALUE SPACES.
+    01 Archived-Count PICTURE IS 9(6) VALUE 0.
+PROCEDURE DIVISION.
+  010-Main SECTION.
+  1. ACCEPT TodaysDate FROM DATE YYYYMMDD
+     PERFORM P100-ArchiveTransactions
+     PERFORM P200-WriteClosingCheckpoint
+     PERFORM P300-RebuildJournal
+     DISPLAY "Closed " Archived-Count " transaction(s) as of "
+             TodaysDate UPON STDERR
+     STOP RUN.
+
+  P100-ArchiveTransactions SECTION.
+*>***************************************************************************
+*> Copy every journal entry on file to the archive, in order, noting the
+*> TransactionID of the last one copied.
+*>***************************************************************************
+  1.  OPEN INPUT Transactions
+      IF TransactionsStatus NOT = '00'
+        DISPLAY 'No Transactions.dat to close -- nothing to do.' UPON STDERR
+        STOP RUN
+      END-IF
+      OPEN EXTEND Archive
+      IF ArchiveStatus NOT = '00'
+        OPEN OUTPUT Archive
+        IF ArchiveStatus NOT = '00'
+          DISPLAY 'Could not open or create the archive file!' UPON STDERR
+          STOP RUN
+        END-IF
+      END-IF
+      PERFORM FOREVER
+        READ Transactions
+        AT END
+            EXIT PERFORM
+        END-READ
+        MOVE Transaction-Struct TO Archive-Struct
+        WRITE Archive-Struct
+        MOVE TransactionID IN Transaction-Struct
+                                 TO Last-Archived-TransactionID
+        ADD 1 TO Archived-Count
+      END-PERFORM
+      CLOSE Transactions
+      CLOSE Archive
+      .
+
+  P200-WriteClosingCheckpoint SECTION.
+*>***************************************************************************
+*> One checkpoint record per account, each carrying the balance
+*> Accounts.dat shows as of this closing and the TransactionID the
+*> journal was cut off at.
+*>***************************************************************************
+  1.  OPEN OUTPUT ClosingCheckpoint
+      OPEN INPUT Accounts
+      PERFORM FOREVER
+        READ Accounts NEXT RECORD INTO Account-Record
+        AT END
+            EXIT PERFORM
+        END-READ
+        MOVE Last-Archived-TransactionID TO CLS-LastTransactionID
+        MOVE TodaysDate TO CLS-ClosingDate
+        MOVE AccountNumber IN Account-Record TO CLS-AccountNumber
+        MOVE AccountPennies IN Account-Record TO CLS-ClosingBalance
+        WRITE Checkpoint-Record
+      END-PERFORM
+      CLOSE Accounts
+      CLOSE ClosingCheckpoint
+      .
+
+  P300-RebuildJournal SECTION.
+*>***************************************************************************
+*> Every entry is safely in the archive now, so the live journal can be
+*> truncated back to empty; the next transaction posted starts it fresh.
+*>***************************************************************************
+  1.  OPEN OUTPUT Transactions
+      CLOSE Transactions
+      .
+
+END PROGRAM CloseTransactions.

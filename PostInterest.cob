@@ -0,0 +1,183 @@
+*> -*- cobol -*- ************************************************************
+*>
+*>  System        :
+*>  Module        :
+*>  Object Name   : $RCSfile$
+*>  Revision      : $Revision$
+*>  Date          : $Date$
+*>  Author        : $Author$
+*>  Created By    : Robert Heller
+*>  Created       : Sun Aug 9 09:00:00 2026
+*>  Last Modified : <260809.0900>
+*>
+*>  Description
+*>
+*>  Notes
+*>
+*>  History
+*>
+*>***************************************************************************
+*>
+*>    Copyright (C) 2024  Robert Heller D/B/A Deepwoods Software
+*>			51 Locke Hill Road
+*>			Wendell, MA 01379-9728
+*>
+*>    This program is free software; you can redistribute it and/or modify
+*>    it under the terms of the GNU General Public License as published by
+*>    the Free Software Foundation; either version 2 of the License, or
+*>    (at your option) any later version.
+*>
+*>    This program is distributed in the hope that it will be useful,
+*>    but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>    MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>    GNU General Public License for more details.
+*>
+*>    You should have received a copy of the GNU General Public License
+*>    along with this program; if not, write to the Free Software
+*>    Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+*>
+*>
+*>
+*>***************************************************************************
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. PostInterest.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      SELECT Accounts ASSIGN TO 'Accounts.dat'
+        ORGANISATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AccountNumber OF Account-Struct
+        FILE STATUS IS AccountsStatus.
+      SELECT Transactions ASSIGN TO 'Transactions.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS TransactionsStatus.
+DATA DIVISION.
+  FILE SECTION.
+    COPY "AccountFileData.cbi" REPLACING ACC BY Accounts
+                               Record BY Account-Struct.
+    COPY "TransactionFileData.cbi" REPLACING TRANS BY Transactions
+                                             Record BY Transaction-Struct.
+  WORKING-STORAGE SECTION.
+    01 AccountsStatus PICTURE IS XX.
+    01 TransactionsStatus PICTURE IS XX.
+    01 Account-Record.
+       02 AccountNumber PICTURE IS 9(2) VALUE 0.
+       02 AccountName PICTURE IS X(16) VALUE SPACES.
+       02 AccountPennies PICTURE IS S9(8) VALUE 0.
+       02 AccountStatus PICTURE IS X(01) VALUE "O".
+          88 Account-Open VALUE "O".
+          88 Account-Closed VALUE "C".
+       02 AccountPIN PICTURE IS X(04) VALUE SPACES.
+    01 Transaction-Record.
+       02 TransactionID PICTURE IS X(32) VALUE SPACES.
+       02 AccountNumber PICTURE IS 9(2) VALUE 0.
+       02 AmountOfPennies PICTURE IS S9(8) VALUE 0.
+       02 TransactionType PICTURE IS X(01) VALUE "D".
+          88 Deposit-Transaction    VALUE "D".
+          88 Withdrawal-Transaction VALUE "W".
+          88 Interest-Transaction   VALUE "I".
+          88 Void-Transaction       VALUE "V".
+       02 VoidOfTransactionID PICTURE IS X(32) VALUE SPACES.
+*>***************************************************************************
+*> Time stamp for the interest-credit transactions this run posts
+*>***************************************************************************
+    01 Now.
+        05 CDT-Year               PIC 9(4).
+        05 CDT-Month              PIC 9(2). *> 01-12
+        05 CDT-Day                PIC 9(2). *> 01-31
+        05 CDT-Hour               PIC 9(2). *> 00-23
+        05 CDT-Minutes            PIC 9(2). *> 00-59
+        05 CDT-Seconds            PIC 9(2). *> 00-59
+        05 CDT-Hundredths-Of-Secs PIC 9(2). *> 00-99
+        05 CDT-GMT-Diff-Hours     PIC S9(2)
+                                  SIGN LEADING SEPARATE.
+        05 CDT-GMT-Diff-Minutes   PIC 9(2). *> 00 or 30
+*>***************************************************************************
+*> Working variables
+*>***************************************************************************
+    01 Command-Line-Args PICTURE IS X(80).
+    01 Interest-Rate PICTURE IS 9V9(4) VALUE 0.0025.
+    01 Interest-Pennies PICTURE IS S9(8) VALUE 0.
+    01 Accounts-Credited PICTURE IS 999 VALUE 0.
+PROCEDURE DIVISION.
+  010-Main SECTION.
+  1. PERFORM P050-GetInterestRate
+     PERFORM P100-OpenFiles
+     PERFORM P200-PostInterest
+     PERFORM P900-CloseFiles
+     DISPLAY "Interest posted to " Accounts-Credited
+             " account(s) at rate " Interest-Rate UPON STDERR
+     STOP RUN.
+
+  P050-GetInterestRate.
+*>***************************************************************************
+*> An interest rate (a decimal fraction, e.g. 0.0025 for a quarter of one
+*> percent) may be supplied on the command line; otherwise the default
+*> rate above applies.  This keeps the program a simple periodic batch
+*> job that can be run monthly, quarterly, or however often the bank
+*> chooses to pay interest.
+*>***************************************************************************
+      MOVE SPACES TO Command-Line-Args
+      ACCEPT Command-Line-Args FROM COMMAND-LINE
+      IF Command-Line-Args NOT = SPACES
+        MOVE Command-Line-Args TO Interest-Rate
+      END-IF.
+
+  P100-OpenFiles.
+*>***************************************************************************
+*> Accounts.dat is opened I-O so each open account's balance can be
+*> updated in place; Transactions.dat is opened EXTEND so the interest
+*> credits are appended to the journal just like any teller-posted
+*> transaction.
+*>***************************************************************************
+      OPEN I-O Accounts
+      IF AccountsStatus NOT = '00'
+        DISPLAY 'Could not open Accounts file!' UPON STDERR
+        STOP RUN
+      END-IF
+      OPEN EXTEND Transactions
+      IF TransactionsStatus NOT = '00'
+        DISPLAY 'Could not open Transactions file!' UPON STDERR
+        STOP RUN
+      END-IF
+      MOVE 0 TO AccountNumber IN Account-Struct
+      START Accounts KEY IS NOT LESS THAN AccountNumber IN Account-Struct
+        INVALID KEY
+          DISPLAY 'No accounts on file.' UPON STDERR
+      END-START.
+
+  P200-PostInterest SECTION.
+  1.  PERFORM FOREVER
+        READ Accounts NEXT RECORD INTO Account-Record
+        AT END
+            EXIT PERFORM
+        END-READ
+        IF Account-Open IN Account-Record
+          COMPUTE Interest-Pennies =
+              AccountPennies IN Account-Record * Interest-Rate
+          IF Interest-Pennies > 0
+            ADD Interest-Pennies TO AccountPennies IN Account-Record
+            MOVE CORRESPONDING Account-Record TO Account-Struct
+            REWRITE Account-Struct
+            MOVE FUNCTION CURRENT-DATE TO Now
+            MOVE Now TO TransactionID IN Transaction-Record
+            MOVE AccountNumber IN Account-Record
+                                  TO AccountNumber IN Transaction-Record
+            MOVE Interest-Pennies TO AmountOfPennies IN Transaction-Record
+            SET Interest-Transaction IN Transaction-Record TO TRUE
+            MOVE SPACES TO VoidOfTransactionID IN Transaction-Record
+            MOVE CORRESPONDING Transaction-Record TO Transaction-Struct
+            WRITE Transaction-Struct
+            ADD 1 TO Accounts-Credited
+          END-IF
+        END-IF
+      END-PERFORM
+      .
+
+  P900-CloseFiles.
+      CLOSE Accounts
+      CLOSE Transactions.
+
+END PROGRAM PostInterest.

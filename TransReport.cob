@@ -44,15 +44,23 @@ IDENTIFICATION DIVISION.
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-      SELECT Accounts ASSIGN TO 'Accounts.dat' 
-        ORGANISATION IS RECORD BINARY SEQUENTIAL
+      SELECT Accounts ASSIGN TO 'Accounts.dat'
+        ORGANISATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS AccountNumber OF Account-Struct
         FILE STATUS IS AccountsStatus.
       SELECT Transactions ASSIGN TO 'Transactions.dat'
         ORGANISATION IS RECORD BINARY SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL 
+        ACCESS MODE IS SEQUENTIAL
         FILE STATUS IS TransactionsStatus.
+      SELECT ClosingCheckpoint ASSIGN TO 'ClosingCheckpoint.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
       SELECT Report-File ASSIGN TO '/tmp/report.txt'
                         LINE SEQUENTIAL.
+      SELECT CSV-File ASSIGN TO '/tmp/report.csv'
+                        LINE SEQUENTIAL.
       SELECT Sort-File ASSIGN TO DISK.
 DATA DIVISION.
   FILE SECTION.
@@ -60,8 +68,21 @@ DATA DIVISION.
                                Record BY Account-Struct.
     COPY "TransactionFileData.cbi" REPLACING TRANS BY Transactions
                                              Record BY Transaction-Struct.
+    COPY "ClosingCheckpointData.cbi" REPLACING CKPT BY ClosingCheckpoint
+                                             Record BY Checkpoint-Record.
     FD Report-File
         REPORT IS Transaction-Report.
+    FD CSV-File.
+*>***************************************************************************
+*> Wide enough for every column the STRING in 200-Generate-Report can
+*> produce: account number, a full 16-character account name, date,
+*> time, amount, balance, the Flag column and a full 32-character
+*> Void-Of transaction ID, plus their separating commas -- matches
+*> Report-File's 132-column line width rather than trying to size this
+*> exactly and risk truncating the audit trail again the next time a
+*> column is added.
+*>***************************************************************************
+    01 CSV-Record PICTURE IS X(132).
     SD SORT-FILE.
     01 SORT-REC.
         02 F-TransactionID.
@@ -78,20 +99,29 @@ DATA DIVISION.
             05 FILLER                 PIC X(11).
         02 F-AccountNumber PICTURE IS 9(2).
         02 F-AmountOfPennies PICTURE IS S9(8).
+        02 F-TransactionType PICTURE IS X(01).
+            88 F-Deposit-Transaction    VALUE "D".
+            88 F-Withdrawal-Transaction VALUE "W".
+            88 F-Interest-Transaction   VALUE "I".
+            88 F-Void-Transaction       VALUE "V".
+        02 F-VoidOfTransactionID PICTURE IS X(32).
   WORKING-STORAGE SECTION.
     01 AccountsStatus PICTURE IS XX.
     01 TransactionsStatus PICTURE IS XX.
+    01 CheckpointStatus PICTURE IS XX.
     01 Account-Record.
+       02 AccountNumber PICTURE IS 9(2) VALUE 0.
        02 AccountName PICTURE IS X(16) VALUE SPACES.
        02 AccountPennies PICTURE IS S9(8) VALUE 0.
-    01 AccountData OCCURS 100 TIMES.
-       02 AccountName PICTURE IS X(16) VALUE SPACES.
-       02 AccountPennies PICTURE IS S9(8) VALUE 0.
+       02 AccountStatus PICTURE IS X(01) VALUE "O".
+          88 Account-Open VALUE "O".
+          88 Account-Closed VALUE "C".
     01 TodaysDate          PIC 9(8).
     
     01 Current-Account.
         02 Transaction-Count PIC 9999.
         02 F-AccountName PIC X(16).
+        02 F-AccountStatus PIC X(06).
         02 Running-Account-Balance BINARY-LONG.
         
     01 Flags.
@@ -104,7 +134,22 @@ DATA DIVISION.
         02 Account-Count PIC 99.
         02 Total-Bank-Balance      BINARY-LONG.
 
-    01 LastAccountNumber PIC 99.
+    01 Report-Start-Date  PIC 9(8) VALUE 0.
+    01 Report-End-Date    PIC 9(8) VALUE 99999999.
+    01 Command-Line-Args  PIC X(80).
+    01 Arg-Start-Date     PIC X(8) VALUE SPACES.
+    01 Arg-End-Date       PIC X(8) VALUE SPACES.
+    01 Txn-Date           PIC 9(8).
+    01 Starting-Balances.
+        02 Starting-Balance OCCURS 100 TIMES BINARY-LONG VALUE ZERO.
+    01 CSV-Amount-Edit  PICTURE IS -(7)9.
+    01 CSV-Balance-Edit PICTURE IS -(7)9.
+*>***************************************************************************
+*> Flags interest credits and voids/reversals on the printed report and
+*> the CSV so a reconciler can tell them apart from an ordinary posting
+*> without having to decode the raw transaction type byte.
+*>***************************************************************************
+    01 Txn-Type-Flag PICTURE IS X(08) VALUE SPACES.
 
   REPORT SECTION.
     RD Transaction-Report
@@ -126,14 +171,18 @@ DATA DIVISION.
            10 COL 15 SOURCE F-AccountNumber PIC 99.
            10 COL 20 VALUE 'Account Name:'.
            10 COL 35 SOURCE F-AccountName PIC X(16).
+           10 COL 55 VALUE 'Status:'.
+           10 COL 63 SOURCE F-AccountStatus PIC X(06).
         05 LINE NUMBER PLUS 1.
            10 COL 1 VALUE 'Transaction Date'.
            10 COL 32 VALUE 'Amount'.
            10 COL 46 VALUE 'Balance'.
+           10 COL 60 VALUE 'Flag'.
         05 LINE NUMBER PLUS 1.
            10 COL 1  VALUE '==========================='.
            10 COL 32 VALUE '============'.
            10 COL 46 VALUE '============'.
+           10 COL 60 VALUE '========'.
            
     01 Detail-Line TYPE IS DETAIL.
         05 LINE NUMBER PLUS 1.
@@ -155,6 +204,7 @@ DATA DIVISION.
             10 COL 26 SOURCE CDT-GMT-Diff-Minutes PIC 9(2).
             10 COL 32 SOURCE F-AmountOfPennies PIC ZZ,ZZZ,ZZ9DB.
             10 COL 46 SOURCE Running-Account-Balance PIC ZZ,ZZZ,ZZ9DB.
+            10 COL 60 SOURCE Txn-Type-Flag PIC X(08).
 
     01 End-Account TYPE IS CONTROL FOOTING F-AccountNumber.
         05 LINE NUMBER PLUS 1.
@@ -183,45 +233,142 @@ PROCEDURE DIVISION.
   END DECLARATIVES.
   010-Main SECTION.
   1. ACCEPT TodaysDate FROM DATE YYYYMMDD
+     PERFORM P050-GetDateRange
      SORT SORT-FILE
         ASCENDING KEY F-AccountNumber
+                      F-TransactionID
         INPUT PROCEDURE 100-Pre-Process-Data
         OUTPUT PROCEDURE 200-Generate-Report
      STOP RUN.
 
-     
+  P050-GetDateRange.
+*>***************************************************************************
+*> Optional statement-period filter.  Two 8-digit dates (YYYYMMDD),
+*> separated by a space, may be passed on the command line to limit
+*> the report to transactions posted on or between them; the running
+*> balance for each account is then seeded from the transactions
+*> posted before the start date instead of from zero.  With no
+*> arguments the report covers the whole journal, as before.
+*>***************************************************************************
+      MOVE SPACES TO Command-Line-Args
+      ACCEPT Command-Line-Args FROM COMMAND-LINE
+      IF Command-Line-Args NOT = SPACES
+        UNSTRING Command-Line-Args DELIMITED BY SPACE
+            INTO Arg-Start-Date Arg-End-Date
+        IF Arg-Start-Date NOT = SPACES
+          MOVE Arg-Start-Date TO Report-Start-Date
+        END-IF
+        IF Arg-End-Date NOT = SPACES
+          MOVE Arg-End-Date TO Report-End-Date
+        END-IF
+      END-IF.
+
+
   100-Pre-Process-Data SECTION.
-  1.  OPEN INPUT Transactions
+  1.  PERFORM P055-SeedStartingBalances
+      OPEN INPUT Transactions
       PERFORM FOREVER
         READ Transactions
         AT END
             EXIT PERFORM
         END-READ
         MOVE Transaction-Struct TO SORT-REC
-        RELEASE SORT-REC
+        COMPUTE Txn-Date = CDT-Year * 10000 + CDT-Month * 100 + CDT-Day
+        IF Txn-Date < Report-Start-Date
+          ADD F-AmountOfPennies TO Starting-Balance(1 + F-AccountNumber)
+        ELSE
+          IF Txn-Date NOT > Report-End-Date
+            RELEASE SORT-REC
+          END-IF
+        END-IF
       END-PERFORM
       CLOSE Transactions
       .
-    
+
+  P055-SeedStartingBalances.
+*>***************************************************************************
+*> CloseTransactions truncates the live journal at each month/year-end
+*> close, so the running balance for each account can no longer be
+*> rebuilt from Transactions.dat alone -- ClosingCheckpoint.dat carries
+*> each account's balance as of the last close forward as the baseline
+*> that the journal's remaining (post-close) entries build on.  No
+*> checkpoint file yet (nothing has ever been closed) is normal and
+*> leaves every account's starting balance at zero, as before.
+*>***************************************************************************
+      OPEN INPUT ClosingCheckpoint
+      IF CheckpointStatus = '00'
+        PERFORM FOREVER
+          READ ClosingCheckpoint
+          AT END
+              EXIT PERFORM
+          END-READ
+          MOVE CLS-ClosingBalance
+                TO Starting-Balance(1 + CLS-AccountNumber)
+        END-PERFORM
+        CLOSE ClosingCheckpoint
+      END-IF.
+
   200-Generate-Report SECTION.
   1.  PERFORM P100-OpenAccounts
-      PERFORM P200-ReadAccounts
       INITIALIZE Flags Current-Account Grand-Totals
       OPEN OUTPUT Report-File
+      OPEN OUTPUT CSV-File
+      MOVE
+        'Account Number,Account Name,Date,Time,Amount,Balance,Flag,Void Of'
+                                                          TO CSV-Record
+      WRITE CSV-Record
       INITIATE Transaction-Report
       RETURN SORT-FILE
-      AT END 
+      AT END
         MOVE 'Y' TO F-EOF
       END-RETURN
       PERFORM UNTIL F-EOF = 'Y'
         IF Account-Head-Flag = 'R'
-            MOVE 0 TO Running-Account-Balance
+            MOVE Starting-Balance(1 + F-AccountNumber) TO Running-Account-Balance
             MOVE ' ' TO Account-Head-Flag
+            MOVE F-AccountNumber TO AccountNumber IN Account-Struct
+            READ Accounts RECORD INTO Account-Record
+              INVALID KEY
+                MOVE SPACES TO AccountName IN Account-Record
+                MOVE "O" TO AccountStatus IN Account-Record
+            END-READ
+            MOVE AccountName IN Account-Record TO F-AccountName
+            IF Account-Closed IN Account-Record
+              MOVE 'CLOSED' TO F-AccountStatus
+            ELSE
+              MOVE 'OPEN' TO F-AccountStatus
+            END-IF
         END-IF
-        MOVE AccountName IN AccountData(1+F-AccountNumber) TO F-AccountName
         ADD F-AmountOfPennies TO Running-Account-Balance
         ADD 1 TO Transaction-Count
+        MOVE SPACES TO Txn-Type-Flag
+        IF F-Interest-Transaction
+          MOVE 'INTEREST' TO Txn-Type-Flag
+        ELSE
+          IF F-Void-Transaction
+            MOVE 'VOID' TO Txn-Type-Flag
+          END-IF
+        END-IF
         GENERATE Detail-Line
+        MOVE F-AmountOfPennies TO CSV-Amount-Edit
+        MOVE Running-Account-Balance TO CSV-Balance-Edit
+        STRING F-AccountNumber                DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(F-AccountName)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               CDT-Year "-" CDT-Month "-" CDT-Day DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               CDT-Hour ":" CDT-Minutes ":" CDT-Seconds DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-Amount-Edit)  DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-Balance-Edit) DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(Txn-Type-Flag)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(F-VoidOfTransactionID) DELIMITED BY SIZE
+            INTO CSV-Record
+        WRITE CSV-Record
         RETURN SORT-FILE
         AT END
             MOVE 'Y' TO F-EOF
@@ -229,10 +376,16 @@ PROCEDURE DIVISION.
       END-PERFORM
       TERMINATE Transaction-Report
       CLOSE Report-File
+      CLOSE CSV-File
       CALL "SYSTEM" USING "a2ps -q -1 -B --borders=no --underlay=test --landscape --lines-per-page=66 --chars-per-line=132 --prolog=greenbar -o - /tmp/report.txt| ps2pdf - report.pdf"
       .
     
   P100-OpenAccounts.
+*>***************************************************************************
+*> Accounts.dat is indexed by AccountNumber; each account-group control
+*> break in 200-Generate-Report reads just the one account record it
+*> needs instead of preloading the whole file into memory.
+*>***************************************************************************
 >>D    DISPLAY "*** P100-OpenAccounts"  UPON STDERR
     OPEN INPUT Accounts
     IF AccountsStatus NOT = '00'
@@ -244,21 +397,5 @@ PROCEDURE DIVISION.
        CLOSE Accounts
        OPEN INPUT Accounts
     END-IF.
-
-  P200-ReadAccounts.
-
->>D    DISPLAY "*** P200-ReadAccounts" UPON STDERR
-    PERFORM WITH TEST BEFORE UNTIL AccountsStatus = '10'
-      READ Accounts RECORD INTO Account-Record
-      IF AccountsStatus = '10'
-        EXIT PERFORM
-      END-IF
->>D      DISPLAY "*** Account-Record is " Account-Record UPON STDERR
-      MOVE CORRESPONDING Account-Record TO AccountData(1+LastAccountNumber)
->>D      DISPLAY "*** LastAccountNumber is " LastAccountNumber UPON STDERR
->>D      DISPLAY "*** AccountData(1+LastAccountNumber) is " AccountData(1+LastAccountNumber) UPON STDERR
-      ADD 1 TO LastAccountNumber
-    END-PERFORM
-    CLOSE Accounts.
     
 END PROGRAM TransReport. 

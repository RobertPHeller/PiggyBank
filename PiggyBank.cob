@@ -48,38 +48,79 @@ ENVIRONMENT DIVISION.
 *>***************************************************************************
 *> Accounts File
 *>***************************************************************************
-      SELECT Accounts ASSIGN TO 'Accounts.dat' 
-        ORGANISATION IS RECORD BINARY SEQUENTIAL
+      SELECT Accounts ASSIGN TO 'Accounts.dat'
+        ORGANISATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AccountNumber OF Account-Struct
         FILE STATUS IS AccountsStatus.
 *>***************************************************************************
 *> Transaction Journal File
 *>***************************************************************************
       SELECT Transactions ASSIGN TO 'Transactions.dat'
         ORGANISATION IS RECORD BINARY SEQUENTIAL
-        ACCESS MODE IS SEQUENTIAL 
+        ACCESS MODE IS SEQUENTIAL
         FILE STATUS IS TransactionsStatus.
+*>***************************************************************************
+*> Rewrite Checkpoint File -- records which account (if any) P600 was in
+*> the middle of posting to Accounts.dat, so a crash between the journal
+*> write and the balance rewrite can be detected and repaired on restart.
+*>***************************************************************************
+      SELECT RewriteCheckpoint ASSIGN TO 'AccountsRewrite.ckp'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+*>***************************************************************************
+*> Closing Checkpoint File -- written once per account by CloseTransactions
+*> at each month/year-end close; carries the balance each account had as
+*> of that close forward, since the live journal is truncated at close
+*> and no longer holds any earlier activity to replay.
+*>***************************************************************************
+      SELECT ClosingCheckpoint ASSIGN TO 'ClosingCheckpoint.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS ClosingCheckpointStatus.
 DATA DIVISION.
   FILE SECTION.
-    COPY "AccountFileData.cbi" REPLACING ACC BY Accounts 
+    COPY "AccountFileData.cbi" REPLACING ACC BY Accounts
                                Record BY Account-Struct.
     COPY "TransactionFileData.cbi" REPLACING TRANS BY Transactions
                                              Record BY Transaction-Struct.
+    COPY "ClosingCheckpointData.cbi" REPLACING CKPT BY ClosingCheckpoint
+                                             Record BY Closing-Checkpoint-Record.
+    FD  RewriteCheckpoint.
+    01  Checkpoint-Record.
+        02  CKP-InProgress PICTURE IS X VALUE "N".
+            88 CKP-Rewrite-In-Progress VALUE "Y".
+        02  CKP-AccountNumber PICTURE IS 9(2) VALUE 0.
+        02  CKP-ExpectedBalance PICTURE IS S9(8) VALUE 0.
   WORKING-STORAGE SECTION.
 *>***************************************************************************
 *> File status
 *>***************************************************************************
     01 AccountsStatus PICTURE IS XX.
     01 TransactionsStatus PICTURE IS XX.
+    01 CheckpointStatus PICTURE IS XX.
+    01 ClosingCheckpointStatus PICTURE IS XX.
 *>***************************************************************************
 *> In memory file records
 *>***************************************************************************
     01 Account-Record.
+       02 AccountNumber PICTURE IS 9(2) VALUE 0.
        02 AccountName PICTURE IS X(16) VALUE SPACES.
        02 AccountPennies PICTURE IS S9(8) VALUE 0.
+       02 AccountStatus PICTURE IS X(01) VALUE "O".
+          88 Account-Open VALUE "O".
+          88 Account-Closed VALUE "C".
+       02 AccountPIN PICTURE IS X(04) VALUE SPACES.
     01 Transaction-Record.
        02 TransactionID PICTURE IS X(32) VALUE SPACES.
        02 AccountNumber PICTURE IS 9(2) VALUE 0.
        02 AmountOfPennies PICTURE IS S9(8) VALUE 0.
+       02 TransactionType PICTURE IS X(01) VALUE "D".
+          88 Deposit-Transaction    VALUE "D".
+          88 Withdrawal-Transaction VALUE "W".
+          88 Interest-Transaction   VALUE "I".
+          88 Void-Transaction       VALUE "V".
+       02 VoidOfTransactionID PICTURE IS X(32) VALUE SPACES.
 *>***************************************************************************
 *> Time stamp for transactions
 *>***************************************************************************
@@ -100,18 +141,40 @@ DATA DIVISION.
     01 MainAnswer PICTURE IS X VALUE "C".
     01 TransactionAnswer PICTURE IS X VALUE "C".
     01 CurrentAccountName PICTURE IS X(16) VALUE SPACES.
+    01 CurrentPIN PICTURE IS X(04) VALUE SPACES.
     01 CurrentAccountNumber PICTURE IS 9(2) VALUE 0.
     01 CurrentBalance PICTURE IS S9(8) VALUE 0.
     01 LastAccountNumber PICTURE IS 9(2) VALUE 0.
     01 Transaction-Entry.
-        02 Pennies PICTURE IS S9(2) VALUE 0.
+        02 Amount-Dollars-Cents PICTURE IS S9(6)V99 VALUE 0.
+        02 Pennies PICTURE IS S9(8) VALUE 0.
         02 TransType PICTURE IS X VALUE "D".
-*>***************************************************************************
-*> In memory copy of account data
-*>***************************************************************************
-    01 AccountData OCCURS 100 TIMES.
-       02 AccountName PICTURE IS X(16) VALUE SPACES.
-       02 AccountPennies PICTURE IS S9(8) VALUE 0.
+    01 TransactionRetryFlag PICTURE IS X VALUE "N".
+    01 LoginRetryFlag PICTURE IS X VALUE "N".
+    01 TransactionMessage PICTURE IS X(40) VALUE SPACES.
+*>***************************************************************************
+*> Working storage for the "L - LIST ACCOUNTS" browse screen
+*>***************************************************************************
+    01 ListAnswer PICTURE IS X VALUE " ".
+    01 List-Page-Message PICTURE IS X(40) VALUE SPACES.
+    01 List-Display-Lines.
+        02 List-Display-Line PICTURE IS X(50) OCCURS 10 TIMES
+                              VALUE SPACES.
+    01 List-Line-Count PICTURE IS 99 VALUE 0.
+    01 List-Number-Edit PICTURE IS Z9.
+    01 List-Status-Edit PICTURE IS X(06).
+*>***************************************************************************
+*> Tracks the one most-recently-posted transaction for this login, so it
+*> can be reversed with V - VOID LAST TRANSACTION.  Only the single most
+*> recent posting is voidable; voiding it clears the flag.
+*>***************************************************************************
+    01 Last-TransactionID PICTURE IS X(32) VALUE SPACES.
+    01 Last-Transaction-Amount PICTURE IS S9(8) VALUE 0.
+    01 Last-Transaction-Flag PICTURE IS X VALUE "N".
+       88 Last-Transaction-Present VALUE "Y".
+    01 FoundAccountFlag PICTURE IS X VALUE "N".
+        88 Account-Was-Found VALUE "Y".
+    01 LoginMessage PICTURE IS X(40) VALUE SPACES.
   SCREEN SECTION.
 *>***************************************************************************
 *> Account screen: get the account name
@@ -123,12 +186,56 @@ DATA DIVISION.
        02 VALUE "Account Name: "                     LINE 8 COL 10.
        02   Name-Input                               LINE 8 COL 25
                         PICTURE IS X(16) TO CurrentAccountName.
+       02 VALUE "PIN: "                               LINE 8 COL 45.
+       02   PIN-Input                                LINE 8 COL 51
+                        PICTURE IS X(04) TO CurrentPIN.
+       02 Login-Message                              LINE 9 COL 10
+                            PICTURE IS X(40) FROM LoginMessage.
        02 VALUE "C - TO CONTINUE"                    LINE 11 COL 30.
-       02 VALUE "Q - TO QUIT"                        LINE 12 COL 30.
-       02 VALUE "ENTER RESPONSE"                     LINE 14 COL 30.
-       02 RESPONSE-INPUT                             LINE 14 COL 45
+       02 VALUE "L - LIST ACCOUNTS"                  LINE 12 COL 30.
+       02 VALUE "Q - TO QUIT"                        LINE 13 COL 30.
+       02 VALUE "ENTER RESPONSE"                     LINE 15 COL 30.
+       02 RESPONSE-INPUT                             LINE 15 COL 45
                             PICTURE IS X TO MainAnswer.
 *>***************************************************************************
+*> Account listing screen: browse existing accounts a page at a time
+*>***************************************************************************
+    01 List-Accounts-Screen.
+       02 VALUE "PIGGY BANK, Your Bank under your bed!"
+                        BLANK SCREEN                 LINE 1 COL 5.
+       02 VALUE "Account Listing"                    LINE 3 COL 35.
+       02 VALUE "Acct#  Name              Status"
+                                                      LINE 5 COL 10.
+       02 VALUE "-----  ----              ------"
+                                                      LINE 6 COL 10.
+       02 List-Display-01                            LINE 7  COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(1).
+       02 List-Display-02                            LINE 8  COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(2).
+       02 List-Display-03                            LINE 9  COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(3).
+       02 List-Display-04                            LINE 10 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(4).
+       02 List-Display-05                            LINE 11 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(5).
+       02 List-Display-06                            LINE 12 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(6).
+       02 List-Display-07                            LINE 13 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(7).
+       02 List-Display-08                            LINE 14 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(8).
+       02 List-Display-09                            LINE 15 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(9).
+       02 List-Display-10                            LINE 16 COL 10
+                            PICTURE IS X(50) FROM List-Display-Line(10).
+       02 List-Page-Msg                              LINE 18 COL 10
+                            PICTURE IS X(40) FROM List-Page-Message.
+       02 VALUE "N - NEXT PAGE"                      LINE 20 COL 30.
+       02 VALUE "Q - RETURN TO LOGIN"                LINE 21 COL 30.
+       02 VALUE "ENTER RESPONSE"                     LINE 23 COL 30.
+       02 RESPONSE-INPUT                             LINE 23 COL 45
+                            PICTURE IS X TO ListAnswer.
+*>***************************************************************************
 *> Transaction screen: enter a transaction
 *>***************************************************************************
     01 Transaction-Screen.       
@@ -145,13 +252,18 @@ DATA DIVISION.
        02 VALUE "Type (D for Deposit, W for Withdrawal): " LINE 7 COL 10.
        02   Type-Input                              LINE 7 COL 50
                             PICTURE IS X TO TransType IN Transaction-Entry.
-       02 VALUE "Ammount: "                         LINE 8 COL 10.
-       02   Pennies-Input                           LINE 8 COL 19
-                            PICTURE IS ZZ TO Pennies IN Transaction-Entry.
+       02 VALUE "Ammount ($): "                     LINE 8 COL 10.
+       02   Amount-Input                            LINE 8 COL 22
+                            PICTURE IS Z(5)9.99
+                            TO Amount-Dollars-Cents IN Transaction-Entry.
+       02 Transaction-Message                       LINE 9 COL 10
+                    PICTURE IS X(40) FROM TransactionMessage.
        02 VALUE "C - TO CONTINUE"                    LINE 11 COL 30.
-       02 VALUE "Q - TO QUIT"                        LINE 12 COL 30.
-       02 VALUE "ENTER RESPONSE"                     LINE 14 COL 30.
-       02 RESPONSE-INPUT                             LINE 14 COL 45
+       02 VALUE "V - VOID LAST TRANSACTION"           LINE 12 COL 30.
+       02 VALUE "X - CLOSE ACCOUNT (zero balance only)" LINE 13 COL 30.
+       02 VALUE "Q - TO QUIT"                        LINE 14 COL 30.
+       02 VALUE "ENTER RESPONSE"                     LINE 16 COL 30.
+       02 RESPONSE-INPUT                             LINE 16 COL 45
                             PICTURE IS X TO TransactionAnswer.
 PROCEDURE DIVISION.
 *>***************************************************************************
@@ -159,17 +271,23 @@ PROCEDURE DIVISION.
 *> transaction journal, the run the main screen until quit.
 *>***************************************************************************
     PERFORM P100-OpenAccounts
+    PERFORM P150-RecoverInterruptedRewrite
     PERFORM P200-ReadAccounts
     PERFORM P300-OpenTransactions
     PERFORM P400-MainScreen UNTIL FUNCTION UPPER-CASE(MainAnswer) = 'Q'
+    CLOSE Accounts
+    CLOSE Transactions
     STOP Run.
 P100-OpenAccounts.
 *>***************************************************************************
 *> Open the accounts file.  If the file does not exist, create a new one.
+*> Accounts.dat is indexed by AccountNumber, opened I-O throughout the run
+*> since a login can both look an account up and post a balance change to
+*> it.
 *>***************************************************************************
 
 >>D    DISPLAY "*** P100-OpenAccounts"  UPON STDERR
-    OPEN INPUT Accounts
+    OPEN I-O Accounts
     IF AccountsStatus NOT = '00'
        OPEN OUTPUT Accounts
        IF AccountsStatus NOT = '00'
@@ -177,28 +295,136 @@ P100-OpenAccounts.
          STOP RUN
        END-IF
        CLOSE Accounts
-       OPEN INPUT Accounts
+       OPEN I-O Accounts
     END-IF.
 
+P150-RecoverInterruptedRewrite.
+*>***************************************************************************
+*> If the last run died between writing a transaction to the journal and
+*> posting the matching balance to Accounts.dat, P600-ReWriteAccounts will
+*> have left the checkpoint file marked in-progress.  Recover by replaying
+*> that one account's transactions from scratch and restoring the correct
+*> balance before doing anything else.
+*>***************************************************************************
+
+>>D    DISPLAY "*** P150-RecoverInterruptedRewrite" UPON STDERR
+    MOVE "N" TO CKP-InProgress
+    OPEN INPUT RewriteCheckpoint
+    IF CheckpointStatus = '00'
+      READ RewriteCheckpoint INTO Checkpoint-Record
+      CLOSE RewriteCheckpoint
+      IF CKP-Rewrite-In-Progress
+        DISPLAY '*** Recovering account #' CKP-AccountNumber
+                ' after an interrupted rewrite' UPON STDERR
+        PERFORM P160-ReplayAccountBalance
+        PERFORM P170-ClearRewriteCheckpoint
+      END-IF
+    END-IF.
+
+P160-ReplayAccountBalance.
+*>***************************************************************************
+*> Recompute one account's balance from scratch by summing every
+*> transaction posted against it, then post the recovered balance to
+*> Accounts.dat.
+*>***************************************************************************
+
+>>D    DISPLAY "*** P160-ReplayAccountBalance" UPON STDERR
+    MOVE 0 TO CurrentBalance
+    PERFORM P165-SeedReplayBalance
+    OPEN INPUT Transactions
+    IF TransactionsStatus = '00'
+      PERFORM WITH TEST BEFORE UNTIL TransactionsStatus = '10'
+        READ Transactions RECORD INTO Transaction-Record
+        IF TransactionsStatus NOT = '10'
+          IF AccountNumber IN Transaction-Record = CKP-AccountNumber
+            ADD AmountOfPennies IN Transaction-Record TO CurrentBalance
+          END-IF
+        END-IF
+      END-PERFORM
+      CLOSE Transactions
+    END-IF
+    MOVE CKP-AccountNumber TO AccountNumber IN Account-Struct
+    READ Accounts RECORD INTO Account-Record
+      INVALID KEY
+        MOVE SPACES TO AccountName IN Account-Record
+        MOVE CKP-AccountNumber TO AccountNumber IN Account-Record
+    END-READ
+    MOVE CurrentBalance TO AccountPennies IN Account-Record
+    MOVE CORRESPONDING Account-Record TO Account-Struct
+    REWRITE Account-Struct
+      INVALID KEY
+        WRITE Account-Struct
+    END-REWRITE.
+
+P165-SeedReplayBalance.
+*>***************************************************************************
+*> CloseTransactions truncates the live journal at each month/year-end
+*> close, so Transactions.dat alone may no longer go back far enough to
+*> recompute the true balance.  Seed CurrentBalance from this account's
+*> entry in ClosingCheckpoint.dat, if one exists, before replaying
+*> whatever (post-close) journal entries remain.  No checkpoint file
+*> yet is normal and leaves CurrentBalance at zero, as before.
+*>***************************************************************************
+>>D    DISPLAY "*** P165-SeedReplayBalance" UPON STDERR
+    OPEN INPUT ClosingCheckpoint
+    IF ClosingCheckpointStatus = '00'
+      PERFORM WITH TEST BEFORE UNTIL ClosingCheckpointStatus = '10'
+        READ ClosingCheckpoint RECORD INTO Closing-Checkpoint-Record
+        IF ClosingCheckpointStatus NOT = '10'
+          IF CLS-AccountNumber = CKP-AccountNumber
+            MOVE CLS-ClosingBalance TO CurrentBalance
+          END-IF
+        END-IF
+      END-PERFORM
+      CLOSE ClosingCheckpoint
+    END-IF.
+
+P170-ClearRewriteCheckpoint.
+*>***************************************************************************
+*> Mark the checkpoint file clean again -- no rewrite in progress.
+*>***************************************************************************
+
+>>D    DISPLAY "*** P170-ClearRewriteCheckpoint" UPON STDERR
+    OPEN OUTPUT RewriteCheckpoint
+    MOVE "N" TO CKP-InProgress
+    MOVE 0 TO CKP-AccountNumber
+    MOVE 0 TO CKP-ExpectedBalance
+    WRITE Checkpoint-Record
+    CLOSE RewriteCheckpoint.
+
 P200-ReadAccounts.
 *>***************************************************************************
-*> Read the accounts into memory.
+*> Scan the accounts file once, in key order, just to find the highest
+*> account number on file -- LastAccountNumber becomes the number to
+*> assign to the next brand-new account.  There is no longer any need to
+*> hold every account in memory: a login only ever touches the one record
+*> it logs into.
 *>***************************************************************************
 
 >>D    DISPLAY "*** P200-ReadAccounts" UPON STDERR
+*>***************************************************************************
+*> Explicitly reposition to the front of the file first -- P150 may have
+*> left the file's current-record pointer sitting on whatever account it
+*> recovered, and this scan must see every account regardless of where
+*> that left it.
+*>***************************************************************************
+    MOVE 0 TO AccountNumber IN Account-Struct
+    START Accounts KEY IS NOT LESS THAN AccountNumber IN Account-Struct
+      INVALID KEY
+        MOVE '10' TO AccountsStatus
+    END-START
     PERFORM WITH TEST BEFORE UNTIL AccountsStatus = '10'
-      READ Accounts RECORD INTO Account-Record
+      READ Accounts NEXT RECORD INTO Account-Record
       IF AccountsStatus = '10'
         EXIT PERFORM
       END-IF
 >>D      DISPLAY "*** Account-Record is " Account-Record UPON STDERR
-      MOVE CORRESPONDING Account-Record TO AccountData(1+LastAccountNumber)
+      IF AccountNumber IN Account-Record >= LastAccountNumber
+        COMPUTE LastAccountNumber = AccountNumber IN Account-Record + 1
+      END-IF
 >>D      DISPLAY "*** LastAccountNumber is " LastAccountNumber UPON STDERR
->>D      DISPLAY "*** AccountData(1+LastAccountNumber) is " AccountData(1+LastAccountNumber) UPON STDERR
-      ADD 1 TO LastAccountNumber
-    END-PERFORM
-    CLOSE Accounts.
-    
+    END-PERFORM.
+
 P300-OpenTransactions.
 *>***************************************************************************
 *> Open the transaction journal, creating it if needed.
@@ -224,89 +450,269 @@ P400-MainScreen.
 >>D    DISPLAY "*** P400-MainScreen" UPON STDERR
     MOVE SPACES TO CurrentAccountName
     MOVE " " TO MainAnswer
->>D    DISPLAY "*** CurrentAccountName: '" CurrentAccountName "'" UPON STDERR 
+    MOVE "N" TO LoginRetryFlag
+*>***************************************************************************
+*> A closed-account or wrong-PIN rejection has to be shown before this
+*> paragraph returns to the mainline driver -- the driver's next
+*> PERFORM of P400-MainScreen clears LoginMessage before its own
+*> DISPLAY ever runs, so the message would otherwise never be seen.
+*> Loop internally, the same way P500-TransactionScreen retries a
+*> rejected transaction, until the login attempt is something other
+*> than a rejected 'C'.
+*>***************************************************************************
+    PERFORM WITH TEST AFTER UNTIL LoginRetryFlag NOT = "R"
+>>D    DISPLAY "*** CurrentAccountName: '" CurrentAccountName "'" UPON STDERR
     MOVE SPACES TO Name-Input IN Account-Login-Screen
+    MOVE SPACES TO PIN-Input IN Account-Login-Screen
+    MOVE SPACES TO LoginMessage
     MOVE " " TO RESPONSE-INPUT  IN Account-Login-Screen
     DISPLAY Account-Login-Screen
     ACCEPT Account-Login-Screen
->>D    DISPLAY "*** CurrentAccountName: '" CurrentAccountName "'" UPON STDERR 
+    MOVE "N" TO LoginRetryFlag
+>>D    DISPLAY "*** CurrentAccountName: '" CurrentAccountName "'" UPON STDERR
+    IF FUNCTION UPPER-CASE(MainAnswer) = "L"
+      PERFORM P450-ListAccounts
+    ELSE
     IF FUNCTION UPPER-CASE(MainAnswer) = "C"
-      PERFORM WITH TEST BEFORE 
-            VARYING CurrentAccountNumber FROM 0 UNTIL CurrentAccountNumber = LastAccountNumber
->>D        DISPLAY "*** CurrentAccountNumber is " CurrentAccountNumber UPON STDERR
-        IF AccountName IN AccountData(1+CurrentAccountNumber) = CurrentAccountName
->>D          DISPLAY "*** Using existing account (#" CurrentAccountNumber ") for " CurrentAccountName UPON STDERR
-          MOVE AccountPennies IN AccountData(1+CurrentAccountNumber) TO CurrentBalance
-          PERFORM P500-TransactionScreen UNTIL FUNCTION UPPER-CASE(TransactionAnswer) = 'Q'
-          PERFORM P600-ReWriteAccounts
-          EXIT PARAGRAPH
+      MOVE "N" TO FoundAccountFlag
+      MOVE 0 TO AccountNumber IN Account-Struct
+      START Accounts KEY IS NOT LESS THAN AccountNumber IN Account-Struct
+        INVALID KEY
+          MOVE '10' TO AccountsStatus
+      END-START
+      PERFORM WITH TEST BEFORE UNTIL AccountsStatus = '10' OR Account-Was-Found
+        READ Accounts NEXT RECORD INTO Account-Record
+        IF AccountsStatus NOT = '10' AND AccountName IN Account-Record = CurrentAccountName
+>>D          DISPLAY "*** Using existing account (#" AccountNumber IN Account-Record ") for " CurrentAccountName UPON STDERR
+          MOVE "Y" TO FoundAccountFlag
+          MOVE AccountNumber IN Account-Record TO CurrentAccountNumber
+          MOVE AccountPennies IN Account-Record TO CurrentBalance
         END-IF
       END-PERFORM
->>D      DISPLAY "*** LastAccountNumber is " LastAccountNumber UPON STDERR
-      IF CurrentAccountNumber = LastAccountNumber
+      IF Account-Was-Found
+        IF Account-Closed IN Account-Record
+          MOVE "*** This account is closed ***" TO LoginMessage
+          MOVE "R" TO LoginRetryFlag
+        ELSE
+          IF CurrentPIN NOT = AccountPIN IN Account-Record
+            MOVE "*** Incorrect PIN ***" TO LoginMessage
+            MOVE "R" TO LoginRetryFlag
+          ELSE
+            MOVE "N" TO Last-Transaction-Flag
+            PERFORM P500-TransactionScreen UNTIL FUNCTION UPPER-CASE(TransactionAnswer) = 'Q'
+            PERFORM P600-ReWriteAccounts
+          END-IF
+        END-IF
+      ELSE
 >>D        DISPLAY "*** Creating new account for " CurrentAccountName UPON STDERR
-        MOVE SPACES TO AccountName IN AccountData(1+CurrentAccountNumber)
-        MOVE 0 TO AccountPennies IN AccountData(1+CurrentAccountNumber)
->>D        DISPLAY "*** [Before] AccountData(1+" CurrentAccountNumber ") is '" AccountData(1+CurrentAccountNumber) "'" UPON STDERR
-        MOVE CurrentAccountName TO AccountName IN AccountData(1+CurrentAccountNumber)
+        MOVE CurrentAccountName TO AccountName IN Account-Record
+        MOVE 0 TO AccountPennies IN Account-Record
+        MOVE LastAccountNumber TO AccountNumber IN Account-Record
+        MOVE "O" TO AccountStatus IN Account-Record
+        MOVE CurrentPIN TO AccountPIN IN Account-Record
+        MOVE LastAccountNumber TO CurrentAccountNumber
         MOVE 0 TO CurrentBalance
         ADD 1 TO LastAccountNumber
->>D        DISPLAY "*** CurrentAccountName is '" CurrentAccountName "'" UPON STDERR
->>D        DISPLAY "*** CurrentBalance is " CurrentBalance UPON STDERR
->>D        DISPLAY "*** [After] AccountData(1+" CurrentAccountNumber ") is '" AccountData(1+CurrentAccountNumber) "'" UPON STDERR
+        MOVE "N" TO Last-Transaction-Flag
         PERFORM P500-TransactionScreen UNTIL FUNCTION UPPER-CASE(TransactionAnswer) = 'Q'
+        PERFORM P600-ReWriteAccounts
       END-IF
     END-IF
-    PERFORM P600-ReWriteAccounts.
-    
+    END-IF
+    END-PERFORM.
+
+P450-ListAccounts.
+*>***************************************************************************
+*> Browse existing accounts a page (10 rows) at a time, in account-number
+*> order, without ever holding more than one page in memory.  N shows the
+*> next page; Q (or an exhausted list) returns to the login screen.
+*>***************************************************************************
+
+>>D    DISPLAY "*** P450-ListAccounts" UPON STDERR
+    MOVE 0 TO AccountNumber IN Account-Struct
+    START Accounts KEY IS NOT LESS THAN AccountNumber IN Account-Struct
+      INVALID KEY
+        MOVE '10' TO AccountsStatus
+    END-START
+    MOVE " " TO ListAnswer
+    PERFORM WITH TEST BEFORE UNTIL FUNCTION UPPER-CASE(ListAnswer) = 'Q'
+                                 OR AccountsStatus = '10'
+      MOVE 0 TO List-Line-Count
+      MOVE SPACES TO List-Display-Lines
+      MOVE SPACES TO List-Page-Message
+      PERFORM WITH TEST BEFORE
+              UNTIL AccountsStatus = '10' OR List-Line-Count = 10
+        READ Accounts NEXT RECORD INTO Account-Record
+        IF AccountsStatus NOT = '10'
+          ADD 1 TO List-Line-Count
+          MOVE AccountNumber IN Account-Record TO List-Number-Edit
+          IF Account-Closed IN Account-Record
+            MOVE 'CLOSED' TO List-Status-Edit
+          ELSE
+            MOVE 'OPEN' TO List-Status-Edit
+          END-IF
+*>***************************************************************************
+*> No PIN has been collected or checked to reach this screen -- it is
+*> reachable straight from the login screen -- so the balance is left
+*> off the list; account number, name and open/closed status carry no
+*> risk of disclosure, but the balance does.  A user who wants a
+*> balance still has to log in to that one account with its PIN.
+*>***************************************************************************
+          STRING List-Number-Edit    DELIMITED BY SIZE
+                 "  "                DELIMITED BY SIZE
+                 AccountName IN Account-Record DELIMITED BY SIZE
+                 "  "                DELIMITED BY SIZE
+                 List-Status-Edit    DELIMITED BY SIZE
+              INTO List-Display-Line(List-Line-Count)
+        END-IF
+      END-PERFORM
+      IF List-Line-Count = 0
+        MOVE "*** No accounts on file ***" TO List-Page-Message
+      ELSE
+        IF AccountsStatus = '10'
+          MOVE "*** End of list ***" TO List-Page-Message
+        END-IF
+      END-IF
+      MOVE " " TO ListAnswer
+      DISPLAY List-Accounts-Screen
+      ACCEPT List-Accounts-Screen
+    END-PERFORM.
+
 P500-TransactionScreen.
 *>***************************************************************************
 *> Run the transaction screen until quit.
 *>***************************************************************************
 
 >>D    DISPLAY "*** P500-TransactionScreen" UPON STDERR
-    
-    MOVE 0 TO Pennies
-    MOVE " " TO TransType
-    MOVE " " TO TransactionAnswer
-    MOVE " " TO Type-Input IN Transaction-Screen
-    MOVE 0 TO Pennies-Input IN Transaction-Screen
-    MOVE " " TO RESPONSE-INPUT IN Transaction-Screen
-    DISPLAY Transaction-Screen
-    ACCEPT Transaction-Screen
-    IF  FUNCTION UPPER-CASE(TransactionAnswer) = 'C'
-      MOVE FUNCTION CURRENT-DATE TO  Now
-      MOVE Now TO TransactionID IN Transaction-Record
-      MOVE CurrentAccountNumber TO AccountNumber IN Transaction-Record
-      IF  FUNCTION UPPER-CASE(TransType) = 'D'
-        ADD Pennies TO CurrentBalance
-        MOVE Pennies TO AmountOfPennies IN Transaction-Record
+
+    MOVE SPACES TO TransactionMessage
+    MOVE "N" TO TransactionRetryFlag
+    PERFORM WITH TEST AFTER UNTIL TransactionRetryFlag NOT = "R"
+      MOVE 0 TO Amount-Dollars-Cents
+      MOVE 0 TO Pennies
+      MOVE " " TO TransType
+      MOVE " " TO TransactionAnswer
+      MOVE " " TO Type-Input IN Transaction-Screen
+      MOVE 0 TO Amount-Input IN Transaction-Screen
+      MOVE " " TO RESPONSE-INPUT IN Transaction-Screen
+      DISPLAY Transaction-Screen
+      ACCEPT Transaction-Screen
+      MOVE "N" TO TransactionRetryFlag
+      MOVE SPACES TO TransactionMessage
+*>***************************************************************************
+*> Amount-Dollars-Cents is entered with an implied decimal point (dollars
+*> and cents); Pennies is always the whole-cents amount actually posted.
+*>***************************************************************************
+      COMPUTE Pennies = Amount-Dollars-Cents * 100
+      IF  FUNCTION UPPER-CASE(TransactionAnswer) = 'C'
+*>***************************************************************************
+*> TransType is operator-entered free text (one keystroke); only 'D' and
+*> 'W' are ever valid.  Reject anything else here, before the balance
+*> math, so a stray keystroke can never fall through to be posted as an
+*> uncapped withdrawal.
+*>***************************************************************************
+        IF  FUNCTION UPPER-CASE(TransType) NOT = 'D'
+        AND FUNCTION UPPER-CASE(TransType) NOT = 'W'
+          MOVE "R" TO TransactionRetryFlag
+          MOVE "*** Type D=Deposit or W=Withdraw ***" TO TransactionMessage
+        ELSE
+*>***************************************************************************
+*> Amount-Input's screen picture is unsigned, but check Pennies here too
+*> so a zero (or, if that picture ever changes, negative) amount can
+*> never be posted as a deposit that inflates the balance for free or a
+*> withdrawal that bypasses the insufficient-funds check below.
+*>***************************************************************************
+        IF  Pennies NOT > 0
+          MOVE "R" TO TransactionRetryFlag
+          MOVE "*** Enter a positive dollar amount ***" TO TransactionMessage
+        ELSE
+        IF  FUNCTION UPPER-CASE(TransType) = 'W' AND Pennies > CurrentBalance
+          MOVE "R" TO TransactionRetryFlag
+          MOVE "*** Insufficient funds ***" TO TransactionMessage
+        ELSE
+          MOVE FUNCTION CURRENT-DATE TO  Now
+          MOVE Now TO TransactionID IN Transaction-Record
+          MOVE CurrentAccountNumber TO AccountNumber IN Transaction-Record
+          MOVE SPACES TO VoidOfTransactionID IN Transaction-Record
+          IF  FUNCTION UPPER-CASE(TransType) = 'D'
+            ADD Pennies TO CurrentBalance
+            MOVE Pennies TO AmountOfPennies IN Transaction-Record
+            SET Deposit-Transaction IN Transaction-Record TO TRUE
+          ELSE
+            SUBTRACT Pennies FROM CurrentBalance
+            MOVE 0 TO AmountOfPennies IN Transaction-Record
+            SUBTRACT Pennies FROM AmountOfPennies IN Transaction-Record
+            SET Withdrawal-Transaction IN Transaction-Record TO TRUE
+          END-IF
+>>D          DISPLAY "*** Transaction-Record is " Transaction-Record UPON STDERR
+          MOVE CurrentBalance TO AccountPennies IN Account-Record
+          MOVE CORRESPONDING Transaction-Record TO Transaction-Struct
+          WRITE Transaction-Struct
+          MOVE TransactionID IN Transaction-Record TO Last-TransactionID
+          MOVE AmountOfPennies IN Transaction-Record TO Last-Transaction-Amount
+          MOVE "Y" TO Last-Transaction-Flag
+        END-IF
+        END-IF
       ELSE
-        SUBTRACT Pennies FROM CurrentBalance
-        MOVE 0 TO AmountOfPennies IN Transaction-Record
-        SUBTRACT Pennies FROM AmountOfPennies IN Transaction-Record
+        IF FUNCTION UPPER-CASE(TransactionAnswer) = 'X'
+          IF CurrentBalance = 0
+            SET Account-Closed IN Account-Record TO TRUE
+            MOVE "*** Account closed ***" TO TransactionMessage
+            MOVE 'Q' TO TransactionAnswer
+          ELSE
+            MOVE "R" TO TransactionRetryFlag
+            MOVE "*** Cannot close: balance not zero ***" TO TransactionMessage
+          END-IF
+        ELSE
+          IF FUNCTION UPPER-CASE(TransactionAnswer) = 'V'
+            IF Last-Transaction-Present
+              MOVE FUNCTION CURRENT-DATE TO Now
+              MOVE Now TO TransactionID IN Transaction-Record
+              MOVE CurrentAccountNumber TO AccountNumber IN Transaction-Record
+              COMPUTE AmountOfPennies IN Transaction-Record =
+                          0 - Last-Transaction-Amount
+              SET Void-Transaction IN Transaction-Record TO TRUE
+              MOVE Last-TransactionID TO VoidOfTransactionID IN Transaction-Record
+              ADD AmountOfPennies IN Transaction-Record TO CurrentBalance
+              MOVE CurrentBalance TO AccountPennies IN Account-Record
+              MOVE CORRESPONDING Transaction-Record TO Transaction-Struct
+              WRITE Transaction-Struct
+              MOVE "N" TO Last-Transaction-Flag
+              MOVE "*** Last transaction voided ***" TO TransactionMessage
+            ELSE
+              MOVE "R" TO TransactionRetryFlag
+              MOVE "*** No transaction to void ***" TO TransactionMessage
+            END-IF
+          END-IF
+        END-IF
       END-IF
->>D      DISPLAY "*** Transaction-Record is " Transaction-Record UPON STDERR
-      MOVE CurrentBalance TO AccountPennies IN AccountData(1+CurrentAccountNumber)
-      MOVE CORRESPONDING Transaction-Record TO Transaction-Struct
-      WRITE Transaction-Struct
-    END-IF.
+    END-PERFORM.
     
 P600-ReWriteAccounts.
 *>***************************************************************************
-*> Rewrite the account data to the accounts file.
+*> Post the one account record touched by this login back to Accounts.dat.
+*> A brand-new account is WRITE-en (its key has never existed); an
+*> existing account is REWRITE-en in place.  Either way this only ever
+*> touches the single indexed record for CurrentAccountNumber.  The
+*> checkpoint file is marked before the write and cleared after, so a
+*> crash between the two leaves P150-RecoverInterruptedRewrite something
+*> to notice and repair on the next run.
 *>***************************************************************************
 
 >>D    DISPLAY "*** P600-ReWriteAccounts" UPON STDERR
-    CLOSE Transactions
-    OPEN OUTPUT Accounts
-    PERFORM VARYING CurrentAccountNumber FROM 0 UNTIL CurrentAccountNumber = LastAccountNumber
->>D        DISPLAY "*** CurrentAccountNumber = " CurrentAccountNumber UPON STDERR
->>D        DISPLAY "*** AccountData(1+CurrentAccountNumber) is " AccountData(1+CurrentAccountNumber) UPON STDERR
-        MOVE CORRESPONDING AccountData(1+CurrentAccountNumber) TO Account-Struct
->>D        DISPLAY "*** Account-Struct '" Account-Struct "'" UPON STDERR
-        WRITE Account-Struct
-    END-PERFORM
-    CLOSE Accounts.
-    
+    OPEN OUTPUT RewriteCheckpoint
+    MOVE "Y" TO CKP-InProgress
+    MOVE CurrentAccountNumber TO CKP-AccountNumber
+    MOVE CurrentBalance TO CKP-ExpectedBalance
+    WRITE Checkpoint-Record
+    CLOSE RewriteCheckpoint
+    MOVE CORRESPONDING Account-Record TO Account-Struct
+>>D    DISPLAY "*** Account-Struct '" Account-Struct "'" UPON STDERR
+    IF Account-Was-Found
+      REWRITE Account-Struct
+    ELSE
+      WRITE Account-Struct
+    END-IF
+    PERFORM P170-ClearRewriteCheckpoint.
+
 END PROGRAM PiggyBank.

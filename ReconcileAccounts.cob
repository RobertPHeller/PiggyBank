@@ -0,0 +1,222 @@
+*> -*- cobol -*- ************************************************************
+*>
+*>  System        :
+*>  Module        :
+*>  Object Name   : $RCSfile$
+*>  Revision      : $Revision$
+*>  Date          : $Date$
+*>  Author        : $Author$
+*>  Created By    : Robert Heller
+*>  Created       : Sun Aug 9 09:00:00 2026
+*>  Last Modified : <260809.0900>
+*>
+*>  Description
+*>
+*>  Notes
+*>
+*>  History
+*>
+*>***************************************************************************
+*>
+*>    Copyright (C) 2024  Robert Heller D/B/A Deepwoods Software
+*>			51 Locke Hill Road
+*>			Wendell, MA 01379-9728
+*>
+*>    This program is free software; you can redistribute it and/or modify
+*>    it under the terms of the GNU General Public License as published by
+*>    the Free Software Foundation; either version 2 of the License, or
+*>    (at your option) any later version.
+*>
+*>    This program is distributed in the hope that it will be useful,
+*>    but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>    MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+*>    GNU General Public License for more details.
+*>
+*>    You should have received a copy of the GNU General Public License
+*>    along with this program; if not, write to the Free Software
+*>    Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+*>
+*>
+*>
+*>***************************************************************************
+IDENTIFICATION DIVISION.
+  PROGRAM-ID. ReconcileAccounts.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      SELECT Accounts ASSIGN TO 'Accounts.dat'
+        ORGANISATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AccountNumber OF Account-Struct
+        FILE STATUS IS AccountsStatus.
+      SELECT Transactions ASSIGN TO 'Transactions.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS TransactionsStatus.
+      SELECT ClosingCheckpoint ASSIGN TO 'ClosingCheckpoint.dat'
+        ORGANISATION IS RECORD BINARY SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+      SELECT Report-File ASSIGN TO '/tmp/reconcile.txt'
+                        LINE SEQUENTIAL.
+DATA DIVISION.
+  FILE SECTION.
+    COPY "AccountFileData.cbi" REPLACING ACC BY Accounts
+                               Record BY Account-Struct.
+    COPY "TransactionFileData.cbi" REPLACING TRANS BY Transactions
+                                             Record BY Transaction-Struct.
+    COPY "ClosingCheckpointData.cbi" REPLACING CKPT BY ClosingCheckpoint
+                                             Record BY Checkpoint-Record.
+    FD Report-File
+        REPORT IS Reconcile-Report.
+  WORKING-STORAGE SECTION.
+    01 AccountsStatus PICTURE IS XX.
+    01 TransactionsStatus PICTURE IS XX.
+    01 CheckpointStatus PICTURE IS XX.
+    01 TodaysDate PIC 9(8).
+    01 Account-Record.
+       02 AccountNumber PICTURE IS 9(2) VALUE 0.
+       02 AccountName PICTURE IS X(16) VALUE SPACES.
+       02 AccountPennies PICTURE IS S9(8) VALUE 0.
+       02 AccountStatus PICTURE IS X(01) VALUE "O".
+          88 Account-Open VALUE "O".
+          88 Account-Closed VALUE "C".
+       02 AccountPIN PICTURE IS X(04) VALUE SPACES.
+*>***************************************************************************
+*> Computed-Balance(1+AccountNumber) accumulates every journal entry for
+*> that account, from zero, so it can be checked against the balance
+*> actually stored on Accounts.dat.
+*>***************************************************************************
+    01 Computed-Balances.
+        02 Computed-Balance OCCURS 100 TIMES BINARY-LONG VALUE ZERO.
+    01 Current-Reconcile.
+        02 F-AccountName      PIC X(16).
+        02 F-AccountNumber    PIC 99.
+        02 F-StoredBalance    PIC S9(8).
+        02 F-ComputedBalance  PIC S9(8).
+        02 F-Difference       PIC S9(8).
+        02 F-Flag             PIC X(08).
+    01 Grand-Totals.
+        02 Account-Count      PIC 99.
+        02 Discrepancy-Count  PIC 99.
+  REPORT SECTION.
+    RD Reconcile-Report
+        CONTROLS ARE FINAL
+        PAGE LIMITS ARE 59 LINES 132 COLUMNS
+            HEADING 1
+            FIRST DETAIL 5
+            LAST  DETAIL 59.
+    01 TYPE IS PAGE HEADING.
+        05 LINE NUMBER PLUS 1.
+            10 COL 1 SOURCE TodaysDate PIC 9999/99/99.
+            10 COL 20 VALUE 'Piggy Bank Account Reconciliation Report'.
+            10 COL 120 VALUE 'Page:'.
+            10 COL 125 SOURCE PAGE-COUNTER PIC ZZ9.
+        05 LINE NUMBER PLUS 2.
+            10 COL 1 VALUE 'Account Name'.
+            10 COL 18 VALUE 'A#'.
+            10 COL 22 VALUE 'Stored Balance'.
+            10 COL 40 VALUE 'Computed Balance'.
+            10 COL 60 VALUE 'Difference'.
+            10 COL 78 VALUE 'Status'.
+        05 LINE NUMBER PLUS 1.
+            10 COL 1  VALUE '================'.
+            10 COL 18 VALUE '=='.
+            10 COL 22 VALUE '============'.
+            10 COL 40 VALUE '============'.
+            10 COL 60 VALUE '============'.
+            10 COL 78 VALUE '========'.
+
+    01 Detail-Line TYPE IS DETAIL.
+        05 LINE NUMBER PLUS 1.
+            10 COL 1  SOURCE F-AccountName PIC X(16).
+            10 COL 18 SOURCE F-AccountNumber PIC 99.
+            10 COL 22 SOURCE F-StoredBalance PIC ZZ,ZZZ,ZZ9DB.
+            10 COL 40 SOURCE F-ComputedBalance PIC ZZ,ZZZ,ZZ9DB.
+            10 COL 60 SOURCE F-Difference PIC ZZ,ZZZ,ZZ9DB.
+            10 COL 78 SOURCE F-Flag PIC X(08).
+
+    01 End-Overall TYPE IS CONTROL FOOTING FINAL.
+        05 LINE NUMBER PLUS 1.
+            10 COL 1 VALUE 'Account Count:'.
+            10 COL 16 SOURCE Account-Count PIC Z9.
+        05 LINE NUMBER PLUS 1.
+            10 COL 1 VALUE 'Discrepancies Found:'.
+            10 COL 22 SOURCE Discrepancy-Count PIC Z9.
+
+PROCEDURE DIVISION.
+  010-Main SECTION.
+  1. ACCEPT TodaysDate FROM DATE YYYYMMDD
+     PERFORM P100-ComputeBalances
+     PERFORM P200-GenerateReport
+     STOP RUN.
+
+  P100-ComputeBalances SECTION.
+  1.  PERFORM P050-SeedComputedBalances
+      OPEN INPUT Transactions
+      PERFORM FOREVER
+        READ Transactions
+        AT END
+            EXIT PERFORM
+        END-READ
+        ADD AmountOfPennies IN Transaction-Struct
+                 TO Computed-Balance(1 + AccountNumber IN Transaction-Struct)
+      END-PERFORM
+      CLOSE Transactions
+      .
+
+  P050-SeedComputedBalances.
+*>***************************************************************************
+*> CloseTransactions truncates the live journal at each month/year-end
+*> close, so Transactions.dat alone only accounts for activity since the
+*> last close.  Seed each account's computed balance from
+*> ClosingCheckpoint.dat's closing balance first, so a MISMATCH is not
+*> reported for an account with legitimate pre-close history.  No
+*> checkpoint file yet is normal and leaves every account seeded at
+*> zero, as before.
+*>***************************************************************************
+      OPEN INPUT ClosingCheckpoint
+      IF CheckpointStatus = '00'
+        PERFORM FOREVER
+          READ ClosingCheckpoint
+          AT END
+              EXIT PERFORM
+          END-READ
+          MOVE CLS-ClosingBalance
+                TO Computed-Balance(1 + CLS-AccountNumber)
+        END-PERFORM
+        CLOSE ClosingCheckpoint
+      END-IF.
+
+  P200-GenerateReport SECTION.
+  1.  INITIALIZE Grand-Totals
+      OPEN INPUT Accounts
+      OPEN OUTPUT Report-File
+      INITIATE Reconcile-Report
+      PERFORM FOREVER
+        READ Accounts NEXT RECORD INTO Account-Record
+        AT END
+            EXIT PERFORM
+        END-READ
+        ADD 1 TO Account-Count
+        MOVE AccountName IN Account-Record TO F-AccountName
+        MOVE AccountNumber IN Account-Record TO F-AccountNumber
+        MOVE AccountPennies IN Account-Record TO F-StoredBalance
+        MOVE Computed-Balance(1 + AccountNumber IN Account-Record)
+                                                    TO F-ComputedBalance
+        COMPUTE F-Difference = F-StoredBalance - F-ComputedBalance
+        IF F-Difference NOT = 0
+          MOVE 'MISMATCH' TO F-Flag
+          ADD 1 TO Discrepancy-Count
+        ELSE
+          MOVE 'OK' TO F-Flag
+        END-IF
+        GENERATE Detail-Line
+      END-PERFORM
+      TERMINATE Reconcile-Report
+      CLOSE Accounts
+      CLOSE Report-File
+      CALL "SYSTEM" USING "a2ps -q -1 -B --borders=no --underlay=test --landscape --lines-per-page=66 --chars-per-line=132 --prolog=greenbar -o - /tmp/reconcile.txt|ps2pdf - reconcile.pdf"
+      .
+
+END PROGRAM ReconcileAccounts.
